@@ -0,0 +1,66 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VldName.
+       AUTHOR. Fabrice.
+
+      *    Shared name validation, called by both SignIn (interactive)
+      *    and HelloWorld's batch path, so the rules - and any future
+      *    fix to them - only live in one place.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+      *    accented letters arrive UTF-8 encoded, i.e. as bytes
+      *    X"80" THRU X"FF" - accept those as printable too, so a
+      *    name typed with accents is not rejected.
+           CLASS PRINTABLE-CHAR IS " " THRU "~" X"80" THRU X"FF".
+      *    UTF-8 continuation bytes (the 2nd/3rd/4th byte of a
+      *    multi-byte character) are always X"80" THRU X"BF" - used
+      *    below to count characters, not raw bytes, so an accented
+      *    letter (2 bytes) only counts once against the 12 limit.
+           CLASS UTF8-CONTINUATION-BYTE IS X"80" THRU X"BF".
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-NAME-LENGTH           PIC 9(04).
+       01  WS-BYTE-LENGTH           PIC 9(04).
+       01  WS-BYTE-IDX              PIC 9(04).
+
+       LINKAGE SECTION.
+       01  LK-NAME-STAGING          PIC X(40).
+       01  LK-VALIDATION-STATUS     PIC X(01).
+           88  NAME-OK                    VALUE 'O'.
+           88  NAME-BLANK-OR-BAD-CHAR     VALUE 'B'.
+           88  NAME-TOO-LONG              VALUE 'L'.
+
+       PROCEDURE DIVISION USING LK-NAME-STAGING LK-VALIDATION-STATUS.
+
+       0000-MAIN-LOGIC.
+           SET NAME-BLANK-OR-BAD-CHAR TO TRUE.
+           IF LK-NAME-STAGING NOT = SPACES
+              AND LK-NAME-STAGING IS PRINTABLE-CHAR
+      *            left-justify in place, so leading spaces the
+      *            length check below trims away don't also eat into
+      *            the 24-byte VISITOR-NAME the caller moves this
+      *            into afterwards.
+               MOVE FUNCTION TRIM(LK-NAME-STAGING) TO LK-NAME-STAGING
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(LK-NAME-STAGING))
+                   TO WS-BYTE-LENGTH
+      *            count characters, not bytes - a byte count alone
+      *            would reject an accented name (2 bytes/letter)
+      *            that is well within the stated 12-character limit.
+               MOVE ZERO TO WS-NAME-LENGTH
+               PERFORM VARYING WS-BYTE-IDX FROM 1 BY 1
+                       UNTIL WS-BYTE-IDX > WS-BYTE-LENGTH
+                   IF LK-NAME-STAGING(WS-BYTE-IDX:1)
+                           NOT UTF8-CONTINUATION-BYTE
+                       ADD 1 TO WS-NAME-LENGTH
+                   END-IF
+               END-PERFORM
+               IF WS-NAME-LENGTH > 12
+                   SET NAME-TOO-LONG TO TRUE
+               ELSE
+                   SET NAME-OK TO TRUE
+               END-IF
+           END-IF.
+
+           GOBACK.
