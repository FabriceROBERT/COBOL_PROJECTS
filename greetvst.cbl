@@ -0,0 +1,170 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GreetVst.
+       AUTHOR. Fabrice.
+
+      *    Shared "sign a validated visitor in" steps - greet, assign
+      *    a badge number and write the audit record - called by both
+      *    SignIn (interactive) and HelloWorld's batch path, so the
+      *    two can no longer drift apart the way they used to when
+      *    each kept its own copy. The caller is expected to have
+      *    already validated the name (VldName) and checked for a
+      *    same-day duplicate (DupChk), and to have VISITOR-NAME/
+      *    VISITOR-PURPOSE/VISITOR-HOST set in VISITOR-RECORD before
+      *    calling. This does NOT print a badge - printing stays an
+      *    explicit action by the caller (the interactive menu's
+      *    "print a badge" choice, HelloWorld's batch path), the same
+      *    as before this subprogram existed.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG-FILE
+               ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-LOG-STATUS.
+
+           SELECT OPTIONAL BADGE-CTR-FILE
+               ASSIGN TO "BADGECTR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BADGE-CTR-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE.
+       COPY AUDITREC.
+
+       FD  BADGE-CTR-FILE
+           RECORDING MODE IS F.
+       01  BADGE-CTR-RECORD         PIC 9(06).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AUDIT-LOG-STATUS      PIC X(02).
+           88  AUDIT-LOG-OK               VALUE '00'.
+
+       01  WS-BADGE-CTR-STATUS      PIC X(02).
+      *    '05' is a normal, successful OPEN OUTPUT/INPUT status for
+      *    a SELECT OPTIONAL file that does not exist yet - the first
+      *    sign-in against a fresh BADGECTR dataset gets this, not
+      *    just '00'.
+           88  BADGE-CTR-OK               VALUE '00' '05'.
+
+       01  WS-CURRENT-DATE-TIME     PIC X(21).
+       01  WS-TERM-ID               PIC X(08).
+
+       LINKAGE SECTION.
+       01  LK-LANGUAGE              PIC X(01).
+           88  LANG-IS-FRENCH             VALUE 'F' 'f'.
+           88  LANG-IS-ENGLISH            VALUE 'E' 'e'.
+
+       COPY VISITOR.
+
+      *    set to FAILED if the audit record or the badge counter
+      *    could not actually be persisted, so the caller knows not
+      *    to treat this sign-in as fully recorded (e.g. skip
+      *    BadgePrt rather than queue a badge nothing was logged
+      *    against).
+       01  LK-GREET-STATUS          PIC X(01).
+           88  GREET-OK                   VALUE 'O'.
+           88  GREET-FAILED               VALUE 'F'.
+
+       PROCEDURE DIVISION USING LK-LANGUAGE VISITOR-RECORD
+               LK-GREET-STATUS.
+
+       0000-MAIN-LOGIC.
+           SET GREET-OK TO TRUE.
+
+           DISPLAY 'TERMID' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-TERM-ID FROM ENVIRONMENT-VALUE.
+           IF WS-TERM-ID = SPACES
+               MOVE 'UNKNOWN' TO WS-TERM-ID
+           END-IF.
+
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF NOT AUDIT-LOG-OK
+               CLOSE AUDIT-LOG-FILE
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+
+           IF NOT AUDIT-LOG-OK
+               DISPLAY 'ATTENTION - AUDITLOG inaccessible, statut '
+                   WS-AUDIT-LOG-STATUS
+                   ' - visite non tracee'
+               SET GREET-FAILED TO TRUE
+           ELSE
+               PERFORM 3000-GREET-VISITOR
+               CLOSE AUDIT-LOG-FILE
+           END-IF.
+
+           GOBACK.
+
+       3000-GREET-VISITOR.
+           IF LANG-IS-ENGLISH
+               DISPLAY 'Nice to meet you, ' VISITOR-NAME
+           ELSE
+               DISPLAY 'Et bien salut à toi' VISITOR-NAME
+           END-IF.
+           PERFORM 3020-BUILD-VISITOR-RECORD.
+           PERFORM 3100-WRITE-AUDIT-RECORD.
+
+       3020-BUILD-VISITOR-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+
+           MOVE WS-CURRENT-DATE-TIME(1:8)      TO VISITOR-ARRIVAL-DATE
+           MOVE WS-CURRENT-DATE-TIME(9:6)      TO VISITOR-ARRIVAL-TIME.
+
+           PERFORM 3050-NEXT-BADGE-NUMBER.
+
+           IF LANG-IS-ENGLISH
+               DISPLAY 'Badge number: ' VISITOR-BADGE-NO
+           ELSE
+               DISPLAY 'Numero de badge : ' VISITOR-BADGE-NO
+           END-IF.
+
+       3050-NEXT-BADGE-NUMBER.
+           MOVE ZERO TO BADGE-CTR-RECORD.
+
+           OPEN INPUT BADGE-CTR-FILE.
+           IF BADGE-CTR-OK
+               READ BADGE-CTR-FILE
+                   AT END
+                       MOVE ZERO TO BADGE-CTR-RECORD
+               END-READ
+           END-IF.
+           CLOSE BADGE-CTR-FILE.
+
+           ADD 1 TO BADGE-CTR-RECORD.
+           MOVE BADGE-CTR-RECORD TO VISITOR-BADGE-NO.
+
+           OPEN OUTPUT BADGE-CTR-FILE.
+           IF BADGE-CTR-OK
+               WRITE BADGE-CTR-RECORD
+           ELSE
+      *            counter didn't persist - the next sign-in would
+      *            re-read this same old value and hand out the same
+      *            badge number again, so refuse this one instead of
+      *            risking a duplicate physical badge.
+               DISPLAY 'ATTENTION - BADGECTR non ecrit, statut '
+                   WS-BADGE-CTR-STATUS
+                   ' - aucun badge attribue'
+               MOVE ZERO TO VISITOR-BADGE-NO
+               SET GREET-FAILED TO TRUE
+           END-IF.
+           CLOSE BADGE-CTR-FILE.
+
+       3100-WRITE-AUDIT-RECORD.
+           INITIALIZE AUDIT-LOG-RECORD.
+           MOVE SPACE                          TO AUDIT-SEP-1
+                                                   AUDIT-SEP-2
+                                                   AUDIT-SEP-3
+           MOVE VISITOR-NAME                   TO AUDIT-VISITOR-NAME
+           MOVE VISITOR-ARRIVAL-DATE           TO AUDIT-DATE
+           MOVE VISITOR-ARRIVAL-TIME           TO AUDIT-TIME
+           MOVE WS-TERM-ID                     TO AUDIT-TERM-ID.
+
+           WRITE AUDIT-LOG-RECORD.
+           IF NOT AUDIT-LOG-OK
+               DISPLAY 'ATTENTION - ecriture AUDITLOG echouee, statut '
+                   WS-AUDIT-LOG-STATUS
+                   ' - visite non tracee : ' VISITOR-NAME
+               SET GREET-FAILED TO TRUE
+           END-IF.
