@@ -0,0 +1,156 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DaySum.
+       AUTHOR. Fabrice.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL AUDIT-LOG-FILE
+               ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-LOG-STATUS.
+
+           SELECT REPORT-FILE
+               ASSIGN TO "DAYSUM.OUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE.
+       COPY AUDITREC.
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE              PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AUDIT-LOG-STATUS      PIC X(02).
+           88  AUDIT-LOG-OK              VALUE '00'.
+
+       01  WS-REPORT-STATUS         PIC X(02).
+           88  REPORT-OK                 VALUE '00'.
+
+       01  WS-EOF-SWITCH            PIC X(01)  VALUE 'N'.
+           88  END-OF-AUDIT-LOG           VALUE 'Y'.
+
+       01  WS-TODAY                 PIC 9(08).
+
+       01  WS-TOTAL-VISITORS        PIC 9(05)  VALUE ZERO.
+
+       01  WS-NAME-TABLE.
+           05  WS-NAME-COUNT        PIC 9(04)  VALUE ZERO.
+           05  WS-NAME-ENTRY        OCCURS 500 TIMES
+                                     INDEXED BY WS-NAME-IDX.
+               10  WS-ENTRY-NAME    PIC X(24).
+               10  WS-ENTRY-TALLY   PIC 9(05).
+
+       01  WS-SEARCH-IDX            PIC 9(04).
+       01  WS-FOUND-SWITCH          PIC X(01)  VALUE 'N'.
+           88  ENTRY-FOUND                VALUE 'Y'.
+
+       01  WS-REPORT-LINE.
+           05  WS-REPORT-NAME       PIC X(24).
+           05  FILLER               PIC X(04) VALUE SPACES.
+           05  WS-REPORT-COUNT      PIC ZZZZ9.
+           05  FILLER               PIC X(27) VALUE SPACES.
+
+       01  WS-TOTAL-LINE.
+           05  FILLER               PIC X(16) VALUE 'TOTAL VISITORS:'.
+           05  WS-TOTAL-DISPLAY     PIC ZZZZ9.
+           05  FILLER               PIC X(39) VALUE SPACES.
+
+       01  WS-HEADING-LINE.
+           05  FILLER               PIC X(26)
+                                     VALUE 'VISITOR SUMMARY FOR DATE '.
+           05  WS-HEADING-DATE      PIC 9(08).
+           05  FILLER               PIC X(26) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-LOGIC.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY.
+
+           OPEN INPUT AUDIT-LOG-FILE.
+           OPEN OUTPUT REPORT-FILE.
+
+           IF NOT REPORT-OK
+               DISPLAY 'DAYSUM.OUT could not be opened, status '
+                   WS-REPORT-STATUS ' - report will display only.'
+           END-IF.
+
+           IF AUDIT-LOG-OK
+               PERFORM 1000-ACCUMULATE-VISITORS
+               CLOSE AUDIT-LOG-FILE
+           END-IF.
+
+           PERFORM 2000-PRODUCE-REPORT.
+
+           IF REPORT-OK
+               CLOSE REPORT-FILE
+           END-IF.
+
+           STOP RUN.
+
+       1000-ACCUMULATE-VISITORS.
+           PERFORM UNTIL END-OF-AUDIT-LOG
+               READ AUDIT-LOG-FILE
+                   AT END
+                       SET END-OF-AUDIT-LOG TO TRUE
+                   NOT AT END
+                       IF AUDIT-DATE = WS-TODAY
+                           PERFORM 1100-TALLY-VISITOR
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       1100-TALLY-VISITOR.
+           ADD 1 TO WS-TOTAL-VISITORS.
+
+           SET WS-FOUND-SWITCH TO 'N'.
+           PERFORM VARYING WS-SEARCH-IDX FROM 1 BY 1
+                   UNTIL WS-SEARCH-IDX > WS-NAME-COUNT
+               IF WS-ENTRY-NAME(WS-SEARCH-IDX) = AUDIT-VISITOR-NAME
+                   ADD 1 TO WS-ENTRY-TALLY(WS-SEARCH-IDX)
+                   SET ENTRY-FOUND TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+           IF NOT ENTRY-FOUND
+               IF WS-NAME-COUNT < 500
+                   ADD 1 TO WS-NAME-COUNT
+                   MOVE AUDIT-VISITOR-NAME
+                       TO WS-ENTRY-NAME(WS-NAME-COUNT)
+                   MOVE 1 TO WS-ENTRY-TALLY(WS-NAME-COUNT)
+               ELSE
+                   DISPLAY
+                     'ATTENTION - plus de 500 visiteurs distincts, '
+                     'detail incomplet pour : ' AUDIT-VISITOR-NAME
+               END-IF
+           END-IF.
+
+       2000-PRODUCE-REPORT.
+           MOVE WS-TODAY TO WS-HEADING-DATE.
+           DISPLAY WS-HEADING-LINE.
+           IF REPORT-OK
+               MOVE WS-HEADING-LINE TO REPORT-LINE
+               WRITE REPORT-LINE
+           END-IF.
+
+           PERFORM VARYING WS-SEARCH-IDX FROM 1 BY 1
+                   UNTIL WS-SEARCH-IDX > WS-NAME-COUNT
+               MOVE WS-ENTRY-NAME(WS-SEARCH-IDX)  TO WS-REPORT-NAME
+               MOVE WS-ENTRY-TALLY(WS-SEARCH-IDX) TO WS-REPORT-COUNT
+               DISPLAY WS-REPORT-LINE
+               IF REPORT-OK
+                   MOVE WS-REPORT-LINE TO REPORT-LINE
+                   WRITE REPORT-LINE
+               END-IF
+           END-PERFORM.
+
+           MOVE WS-TOTAL-VISITORS TO WS-TOTAL-DISPLAY.
+           DISPLAY WS-TOTAL-LINE.
+           IF REPORT-OK
+               MOVE WS-TOTAL-LINE TO REPORT-LINE
+               WRITE REPORT-LINE
+           END-IF.
