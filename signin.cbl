@@ -0,0 +1,129 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SignIn.
+       AUTHOR. Fabrice.
+
+      *    Interactive sign-in: prompts for name/purpose/host, then
+      *    hands off to the shared VldName/DupChk/GreetVst
+      *    subprograms for validation, duplicate detection and the
+      *    actual sign-in, so this stays in step with HelloWorld's
+      *    batch path instead of keeping its own copy of that logic.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-NOM-STAGING           PIC X(40).
+
+       01  WS-VALIDATION-STATUS     PIC X(01).
+           88  NAME-OK                    VALUE 'O'.
+           88  NAME-BLANK-OR-BAD-CHAR     VALUE 'B'.
+           88  NAME-TOO-LONG              VALUE 'L'.
+
+       01  WS-NAME-ACCEPTED-SW      PIC X(01)  VALUE 'N'.
+           88  NAME-IS-ACCEPTED           VALUE 'Y'.
+
+       01  WS-DUPLICATE-SW          PIC X(01)  VALUE 'N'.
+           88  DUPLICATE-FOUND            VALUE 'Y'.
+           88  DUPLICATE-NOT-FOUND        VALUE 'N'.
+
+       01  WS-CONFIRM-ANSWER        PIC X(01).
+           88  CONFIRM-YES                VALUE 'Y' 'y' 'O' 'o'.
+
+       01  WS-GREET-STATUS          PIC X(01).
+           88  GREET-OK                   VALUE 'O'.
+           88  GREET-FAILED               VALUE 'F'.
+
+       LINKAGE SECTION.
+       01  LK-LANGUAGE              PIC X(01).
+           88  LANG-IS-FRENCH             VALUE 'F' 'f'.
+           88  LANG-IS-ENGLISH            VALUE 'E' 'e'.
+
+       COPY VISITOR.
+
+       PROCEDURE DIVISION USING LK-LANGUAGE VISITOR-RECORD.
+
+       0000-MAIN-LOGIC.
+           IF LANG-IS-ENGLISH
+               DISPLAY 'Welcome'
+           ELSE
+               DISPLAY 'Bienvenue'
+           END-IF.
+
+      *    WORKING-STORAGE survives across CALLs within the same run,
+      *    so a second sign-in this session must not start with the
+      *    switch already left TRUE (or VISITOR-NAME still holding
+      *    the previous visitor) by the prior call.
+           MOVE 'N' TO WS-NAME-ACCEPTED-SW.
+           MOVE SPACES TO VISITOR-NAME.
+
+           PERFORM WITH TEST AFTER UNTIL NAME-IS-ACCEPTED
+               IF LANG-IS-ENGLISH
+                   DISPLAY 'What is your name ?'
+               ELSE
+                   DISPLAY 'Quel est ton nom ?'
+               END-IF
+               ACCEPT WS-NOM-STAGING
+               CALL 'VldName' USING WS-NOM-STAGING WS-VALIDATION-STATUS
+               EVALUATE TRUE
+                   WHEN NAME-TOO-LONG
+                       IF LANG-IS-ENGLISH
+                           DISPLAY 'Name too long (12 chars max).'
+                       ELSE
+                           DISPLAY 'Nom trop long (12 car. max).'
+                       END-IF
+                   WHEN NAME-BLANK-OR-BAD-CHAR
+                       IF LANG-IS-ENGLISH
+                           DISPLAY 'Invalid name, please try again.'
+                       ELSE
+                           DISPLAY 'Nom invalide, merci de ressaisir.'
+                       END-IF
+                   WHEN NAME-OK
+                       MOVE WS-NOM-STAGING TO VISITOR-NAME
+                       CALL 'DupChk' USING VISITOR-NAME WS-DUPLICATE-SW
+                       IF DUPLICATE-FOUND
+                           IF LANG-IS-ENGLISH
+                               DISPLAY
+                                 'This visitor already signed in today.'
+                               DISPLAY 'Sign in again anyway ? (Y/N)'
+                           ELSE
+                               DISPLAY
+                                'Deja signe aujourd''hui.'
+                               DISPLAY
+                                'L''enregistrer quand meme ? (O/N)'
+                           END-IF
+                           ACCEPT WS-CONFIRM-ANSWER
+                           IF CONFIRM-YES
+                               SET NAME-IS-ACCEPTED TO TRUE
+                           END-IF
+                       ELSE
+                           SET NAME-IS-ACCEPTED TO TRUE
+                       END-IF
+               END-EVALUATE
+           END-PERFORM.
+
+           IF LANG-IS-ENGLISH
+               DISPLAY 'Purpose of visit ?'
+           ELSE
+               DISPLAY 'Motif de la visite ?'
+           END-IF.
+           ACCEPT VISITOR-PURPOSE.
+
+           IF LANG-IS-ENGLISH
+               DISPLAY 'Who are you here to see ?'
+           ELSE
+               DISPLAY 'Qui venez-vous voir ?'
+           END-IF.
+           ACCEPT VISITOR-HOST.
+
+           CALL 'GreetVst' USING LK-LANGUAGE VISITOR-RECORD
+               WS-GREET-STATUS.
+
+           IF GREET-FAILED
+               IF LANG-IS-ENGLISH
+                   DISPLAY
+                    'Sign-in could not be fully recorded - see above.'
+               ELSE
+                   DISPLAY
+                    'Enregistrement incomplet - voir message ci-dessus.'
+               END-IF
+           END-IF.
+
+           GOBACK.
