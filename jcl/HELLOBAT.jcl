@@ -0,0 +1,51 @@
+//HELLOBAT JOB (ACCT01),'FABRICE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,TIME=30
+//*--------------------------------------------------------------*
+//* HELLOBAT - overnight batch window for HelloWorld.
+//*
+//* Runs the batch sign-in path of HelloWorld (see helloworld.cbl,
+//* paragraph 1000-BATCH-SIGN-IN) against the next day's visitor
+//* pre-registration extract, so badges are already queued before
+//* reception opens in the morning. Each signed-in visitor's badge
+//* is appended to BADGEOUT via GreetVst/BadgePrt, the same badge
+//* stock layout printed from the interactive menu.
+//*
+//* RESTART: GnuCOBOL has no JES/CICS checkpoint-restart facility
+//* of its own, so the checkpoint is kept at the application level
+//* instead - HelloWorld writes the count of VISTIN records it has
+//* fully processed to CHKPOINT after every record (paragraphs
+//* 1040-READ-CHECKPOINT / 1060-WRITE-CHECKPOINT / 1070-RESET-
+//* CHECKPOINT) and resets it to zero once the whole file has gone
+//* through clean. If this job abends partway through the overnight
+//* window, resubmit it with RESTART=SIGNIN on the JOB card below;
+//* the CHKPOINT dataset survives the abend (DISP=OLD, not CATLG),
+//* so on the rerun HelloWorld reads it back, skips the records it
+//* already signed in, and picks up where it left off instead of
+//* reprocessing the whole VISTIN extract from scratch.
+//* PGM=HELLOWLD is the link-edit name for helloworld.cbl's
+//* PROGRAM-ID. HelloWorld - PROGRAM-ID is 10 characters, over the
+//* 8-character PDS member-name limit, so PROD.COBOL.LOADLIB must
+//* carry the compiled program under the member name HELLOWLD (see
+//* the comment at helloworld.cbl's PROGRAM-ID paragraph).
+//*--------------------------------------------------------------*
+//* TERMID below flows through to greetvst.cbl's
+//* ACCEPT WS-TERM-ID FROM ENVIRONMENT-VALUE, so every audit record
+//* this overnight run writes is tagged with a distinguishing run ID
+//* instead of falling back to UNKNOWN (req001's "terminal/run ID").
+//SIGNIN   EXEC PGM=HELLOWLD,
+//             PARM='/ENVAR(TERMID=BATCH-SIGNIN)'
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//VISTIN   DD   DSN=PROD.VISITOR.PREREG,DISP=SHR
+//AUDITLOG DD   DSN=PROD.VISITOR.AUDITLOG,DISP=MOD
+//BADGECTR DD   DSN=PROD.VISITOR.BADGECTR,DISP=OLD
+//BADGEOUT DD   DSN=PROD.VISITOR.BADGEOUT,DISP=MOD
+//CHKPOINT DD   DSN=PROD.VISITOR.CHKPOINT,DISP=OLD
+//SYSOUT   DD   SYSOUT=*
+//CEEDUMP  DD   SYSOUT=*
+//*
+//* To resubmit after an abend partway through the overnight window,
+//* change the JOB card above to read:
+//*   //HELLOBAT JOB (ACCT01),'FABRICE',CLASS=A,MSGCLASS=X,
+//*   //             NOTIFY=&SYSUID,TIME=30,RESTART=SIGNIN
+//* CHKPOINT and AUDITLOG are DISP=MOD/OLD rather than DISP=NEW so
+//* a rerun keeps what the earlier attempt already wrote.
