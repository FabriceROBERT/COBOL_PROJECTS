@@ -0,0 +1,15 @@
+      *****************************************************************
+      *  AUDITREC - visitor audit log record layout.
+      *  One record is appended for every greeting issued, so
+      *  reception can reconcile against the paper sign-in sheet.
+      *****************************************************************
+       01  AUDIT-LOG-RECORD.
+      *    24 bytes - see VISITOR.cpy's VISITOR-NAME comment, same
+      *    12-character/worst-case-24-byte UTF-8 reasoning applies.
+           05  AUDIT-VISITOR-NAME       PIC X(24).
+           05  AUDIT-SEP-1              PIC X(01).
+           05  AUDIT-DATE               PIC 9(08).
+           05  AUDIT-SEP-2              PIC X(01).
+           05  AUDIT-TIME               PIC 9(06).
+           05  AUDIT-SEP-3              PIC X(01).
+           05  AUDIT-TERM-ID            PIC X(08).
