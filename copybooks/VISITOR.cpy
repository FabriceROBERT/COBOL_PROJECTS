@@ -0,0 +1,19 @@
+      *****************************************************************
+      *  VISITOR - shared visitor record, populated at greeting time.
+      *  Used by HelloWorld and, downstream, by badge printing and
+      *  the end-of-day report, so visitor data is tracked in one
+      *  place instead of separately by each program.
+      *****************************************************************
+       01  VISITOR-RECORD.
+      *    24 bytes, not 12 - VldName enforces a 12-*character*
+      *    limit, and a French accented character is 2 bytes in the
+      *    UTF-8 this field carries, so 12 characters can take up to
+      *    24 bytes. A PIC X(12) field here would truncate mid-byte
+      *    and corrupt the last character of any 12-character
+      *    accented name (req 002/003 reconciliation).
+           05  VISITOR-NAME             PIC X(24).
+           05  VISITOR-PURPOSE          PIC X(20).
+           05  VISITOR-HOST             PIC X(20).
+           05  VISITOR-BADGE-NO         PIC 9(06).
+           05  VISITOR-ARRIVAL-DATE     PIC 9(08).
+           05  VISITOR-ARRIVAL-TIME     PIC 9(06).
