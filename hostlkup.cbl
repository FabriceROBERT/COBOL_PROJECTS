@@ -0,0 +1,79 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HostLkup.
+       AUTHOR. Fabrice.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL HOST-DIR-FILE
+               ASSIGN TO "HOSTS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HOST-DIR-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HOST-DIR-FILE
+           RECORDING MODE IS F.
+       01  HOST-DIR-RECORD.
+           05  HOST-DIR-NAME         PIC X(20).
+           05  HOST-DIR-DEPT         PIC X(20).
+           05  HOST-DIR-EXT          PIC X(04).
+
+       WORKING-STORAGE SECTION.
+       01  WS-HOST-DIR-STATUS        PIC X(02).
+           88  HOST-DIR-OK                VALUE '00'.
+
+       01  WS-EOF-SWITCH             PIC X(01)  VALUE 'N'.
+           88  END-OF-HOST-DIR             VALUE 'Y'.
+
+       01  WS-WANTED-NAME            PIC X(20).
+
+       01  WS-FOUND-SWITCH           PIC X(01)  VALUE 'N'.
+           88  HOST-FOUND                  VALUE 'Y'.
+
+       LINKAGE SECTION.
+       01  LK-LANGUAGE               PIC X(01).
+           88  LANG-IS-ENGLISH             VALUE 'E' 'e'.
+
+       PROCEDURE DIVISION USING LK-LANGUAGE.
+
+       0000-MAIN-LOGIC.
+           IF LANG-IS-ENGLISH
+               DISPLAY 'Host name to look up ?'
+           ELSE
+               DISPLAY 'Nom de l''employe a rechercher ?'
+           END-IF.
+           ACCEPT WS-WANTED-NAME.
+
+           OPEN INPUT HOST-DIR-FILE.
+           IF HOST-DIR-OK
+               PERFORM UNTIL END-OF-HOST-DIR OR HOST-FOUND
+                   READ HOST-DIR-FILE
+                       AT END
+                           SET END-OF-HOST-DIR TO TRUE
+                       NOT AT END
+                           IF HOST-DIR-NAME = WS-WANTED-NAME
+                               SET HOST-FOUND TO TRUE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE HOST-DIR-FILE
+           END-IF.
+
+           IF HOST-FOUND
+               IF LANG-IS-ENGLISH
+                   DISPLAY 'Department: ' HOST-DIR-DEPT
+                           ' Ext: ' HOST-DIR-EXT
+               ELSE
+                   DISPLAY 'Service : ' HOST-DIR-DEPT
+                           ' Poste : ' HOST-DIR-EXT
+               END-IF
+           ELSE
+               IF LANG-IS-ENGLISH
+                   DISPLAY 'No such host on file.'
+               ELSE
+                   DISPLAY 'Employe inconnu.'
+               END-IF
+           END-IF.
+
+           GOBACK.
