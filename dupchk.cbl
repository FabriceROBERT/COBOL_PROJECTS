@@ -0,0 +1,60 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DupChk.
+       AUTHOR. Fabrice.
+
+      *    Shared duplicate sign-in scan of today's audit log, called
+      *    by both SignIn (interactive) and HelloWorld's batch path.
+      *    Read-only - only greeting/build/write ever appends to
+      *    AUDITLOG, over in GreetVst.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL AUDIT-LOG-FILE
+               ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE.
+       COPY AUDITREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-AUDIT-LOG-STATUS      PIC X(02).
+           88  AUDIT-LOG-OK               VALUE '00'.
+
+       01  WS-AUDIT-EOF-SW          PIC X(01)  VALUE 'N'.
+           88  END-OF-AUDIT-SCAN          VALUE 'Y'.
+
+       01  WS-TODAY-DATE            PIC 9(08).
+
+       LINKAGE SECTION.
+       01  LK-NAME                  PIC X(24).
+       01  LK-DUPLICATE-SW          PIC X(01).
+           88  DUPLICATE-FOUND            VALUE 'Y'.
+           88  DUPLICATE-NOT-FOUND        VALUE 'N'.
+
+       PROCEDURE DIVISION USING LK-NAME LK-DUPLICATE-SW.
+
+       0000-MAIN-LOGIC.
+           SET DUPLICATE-NOT-FOUND TO TRUE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE.
+
+           OPEN INPUT AUDIT-LOG-FILE.
+           IF AUDIT-LOG-OK
+               PERFORM UNTIL END-OF-AUDIT-SCAN OR DUPLICATE-FOUND
+                   READ AUDIT-LOG-FILE
+                       AT END
+                           SET END-OF-AUDIT-SCAN TO TRUE
+                       NOT AT END
+                           IF AUDIT-VISITOR-NAME = LK-NAME
+                              AND AUDIT-DATE = WS-TODAY-DATE
+                               SET DUPLICATE-FOUND TO TRUE
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF.
+           CLOSE AUDIT-LOG-FILE.
+
+           GOBACK.
