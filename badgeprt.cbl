@@ -0,0 +1,90 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BadgePrt.
+       AUTHOR. Fabrice.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BADGE-OUT-FILE
+               ASSIGN TO "BADGEOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BADGE-OUT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BADGE-OUT-FILE.
+       01  BADGE-OUT-LINE            PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01  WS-BADGE-OUT-STATUS       PIC X(02).
+           88  BADGE-OUT-OK                VALUE '00'.
+
+       01  WS-BADGE-LINE-1.
+           05  FILLER                PIC X(10) VALUE 'VISITOR : '.
+           05  WS-LINE-1-NAME        PIC X(24).
+           05  FILLER                PIC X(06) VALUE SPACES.
+
+       01  WS-BADGE-LINE-2.
+           05  FILLER                PIC X(10) VALUE 'HOST    : '.
+           05  WS-LINE-2-HOST        PIC X(20).
+           05  FILLER                PIC X(10) VALUE SPACES.
+
+       01  WS-BADGE-LINE-3.
+           05  FILLER                PIC X(10) VALUE 'PURPOSE : '.
+           05  WS-LINE-3-PURPOSE     PIC X(20).
+           05  FILLER                PIC X(10) VALUE SPACES.
+
+       01  WS-BADGE-LINE-4.
+           05  FILLER                PIC X(10) VALUE 'BADGE # : '.
+           05  WS-LINE-4-BADGE       PIC 9(06).
+           05  FILLER                PIC X(24) VALUE SPACES.
+
+       LINKAGE SECTION.
+       COPY VISITOR.
+
+       PROCEDURE DIVISION USING VISITOR-RECORD.
+
+       0000-MAIN-LOGIC.
+           OPEN EXTEND BADGE-OUT-FILE.
+           IF NOT BADGE-OUT-OK
+               CLOSE BADGE-OUT-FILE
+               OPEN OUTPUT BADGE-OUT-FILE
+           END-IF.
+
+           MOVE VISITOR-NAME    TO WS-LINE-1-NAME.
+           MOVE VISITOR-HOST    TO WS-LINE-2-HOST.
+           MOVE VISITOR-PURPOSE TO WS-LINE-3-PURPOSE.
+           MOVE VISITOR-BADGE-NO TO WS-LINE-4-BADGE.
+
+           DISPLAY '---------- BADGE ----------'.
+           DISPLAY WS-BADGE-LINE-1.
+           DISPLAY WS-BADGE-LINE-2.
+           DISPLAY WS-BADGE-LINE-3.
+           DISPLAY WS-BADGE-LINE-4.
+           DISPLAY '----------------------------'.
+
+           IF BADGE-OUT-OK
+               MOVE WS-BADGE-LINE-1 TO BADGE-OUT-LINE
+               WRITE BADGE-OUT-LINE
+               IF BADGE-OUT-OK
+                   MOVE WS-BADGE-LINE-2 TO BADGE-OUT-LINE
+                   WRITE BADGE-OUT-LINE
+               END-IF
+               IF BADGE-OUT-OK
+                   MOVE WS-BADGE-LINE-3 TO BADGE-OUT-LINE
+                   WRITE BADGE-OUT-LINE
+               END-IF
+               IF BADGE-OUT-OK
+                   MOVE WS-BADGE-LINE-4 TO BADGE-OUT-LINE
+                   WRITE BADGE-OUT-LINE
+               END-IF
+               CLOSE BADGE-OUT-FILE
+           END-IF.
+
+           IF NOT BADGE-OUT-OK
+               DISPLAY 'ATTENTION - BADGEOUT non ecrit, statut '
+                   WS-BADGE-OUT-STATUS
+                   ' - badge affiche ci-dessus mais pas mis en file'
+           END-IF.
+
+           GOBACK.
