@@ -2,19 +2,237 @@
        PROGRAM-ID. HelloWorld.
        AUTHOR. Fabrice.
 
+      *    PROGRAM-ID is 10 characters, over the 8-character PDS
+      *    member-name limit every other load module in this shop
+      *    fits under, so this one is link-edited under the shorter
+      *    name HELLOWLD - that is the name jcl/HELLOBAT.jcl's
+      *    EXEC PGM= has to use, not HelloWorld or its truncation.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL VISITOR-IN-FILE
+               ASSIGN TO "VISTIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-VISITOR-IN-STATUS.
+
+           SELECT OPTIONAL CHECKPOINT-FILE
+               ASSIGN TO "CHKPOINT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  VISITOR-IN-FILE
+           RECORDING MODE IS F.
+       01  VISITOR-IN-RECORD.
+      *    name is wider than the 24 bytes VISITOR-NAME actually
+      *    keeps (itself sized for 12 characters at up to 2 UTF-8
+      *    bytes each), so VldName can see the whole typed/extracted
+      *    name - including one that is genuinely over the 12-
+      *    character limit - instead of the file read silently
+      *    chopping it off before VldName ever sees it.
+           05  VISITOR-IN-NAME      PIC X(30).
+           05  VISITOR-IN-PURPOSE   PIC X(20).
+           05  VISITOR-IN-HOST      PIC X(20).
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       01  CHECKPOINT-RECORD        PIC 9(06).
+
        WORKING-STORAGE SECTION.
-       01  WS-NOM PIC X(12).
+       COPY VISITOR.
+
+       01  WS-NAME-STAGING         PIC X(40).
+
+       01  WS-VALIDATION-STATUS    PIC X(01).
+           88  NAME-OK                   VALUE 'O'.
+           88  NAME-BLANK-OR-BAD-CHAR    VALUE 'B'.
+           88  NAME-TOO-LONG             VALUE 'L'.
+
+       01  WS-VISITOR-IN-STATUS    PIC X(02).
+           88  VISITOR-IN-OK             VALUE '00'.
 
+       01  WS-EOF-SWITCH           PIC X(01)  VALUE 'N'.
+           88  END-OF-VISITOR-IN         VALUE 'Y'.
+
+       01  WS-LANGUAGE             PIC X(01)  VALUE 'F'.
+           88  LANG-IS-FRENCH             VALUE 'F' 'f'.
+           88  LANG-IS-ENGLISH            VALUE 'E' 'e'.
+           88  LANG-IS-VALID              VALUE 'F' 'f' 'E' 'e'.
+
+       01  WS-DUPLICATE-SW         PIC X(01)  VALUE 'N'.
+           88  DUPLICATE-FOUND           VALUE 'Y'.
+           88  DUPLICATE-NOT-FOUND       VALUE 'N'.
+
+       01  WS-GREET-STATUS         PIC X(01).
+           88  GREET-OK                  VALUE 'O'.
+           88  GREET-FAILED              VALUE 'F'.
+
+       01  WS-CHECKPOINT-STATUS    PIC X(02).
+      *    '05' is a normal, successful OPEN OUTPUT/INPUT status for
+      *    a SELECT OPTIONAL file that does not exist yet - every
+      *    first run against a fresh CHKPOINT dataset gets this, not
+      *    just '00'.
+           88  CHECKPOINT-OK             VALUE '00' '05'.
+
+       01  WS-CHECKPOINT-COUNT     PIC 9(06)  VALUE ZERO.
+       01  WS-RECORD-COUNT         PIC 9(06)  VALUE ZERO.
+
+       01  WS-MENU-CHOICE          PIC X(01).
+           88  MENU-SIGN-IN-GUEST        VALUE '1'.
+           88  MENU-PRINT-BADGE          VALUE '2'.
+           88  MENU-LOOKUP-HOST          VALUE '3'.
+           88  MENU-EXIT                 VALUE '0'.
 
        PROCEDURE DIVISION.
-          
-           DISPLAY 'Bienvenue'.
-           DISPLAY 'Quel est ton nom ?'.
 
-           ACCEPT WS-NOM.
-           
-           DISPLAY 'Et bien salut Ã  toi' WS-NOM.
+       0000-MAIN-LOGIC.
+           OPEN INPUT VISITOR-IN-FILE.
 
+           IF VISITOR-IN-OK
+               PERFORM 1000-BATCH-SIGN-IN
+               CLOSE VISITOR-IN-FILE
+           ELSE
+               PERFORM 2000-INTERACTIVE-MODE
+           END-IF.
 
            STOP RUN.
+
+       1000-BATCH-SIGN-IN.
+           PERFORM 1040-READ-CHECKPOINT.
+
+           PERFORM UNTIL END-OF-VISITOR-IN
+               READ VISITOR-IN-FILE
+                   AT END
+                       SET END-OF-VISITOR-IN TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-RECORD-COUNT
+                       IF WS-RECORD-COUNT > WS-CHECKPOINT-COUNT
+                           PERFORM 1100-PROCESS-VISTIN-RECORD
+                           PERFORM 1060-WRITE-CHECKPOINT
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           PERFORM 1070-RESET-CHECKPOINT.
+
+       1100-PROCESS-VISTIN-RECORD.
+           MOVE VISITOR-IN-NAME TO WS-NAME-STAGING.
+           CALL 'VldName' USING WS-NAME-STAGING WS-VALIDATION-STATUS.
+           EVALUATE TRUE
+               WHEN NAME-TOO-LONG
+                   DISPLAY 'Nom trop long ignore dans VISTIN : '
+                       VISITOR-IN-NAME
+               WHEN NAME-BLANK-OR-BAD-CHAR
+                   DISPLAY 'Nom invalide ignore dans VISTIN : '
+                       VISITOR-IN-NAME
+               WHEN NAME-OK
+                   MOVE WS-NAME-STAGING    TO VISITOR-NAME
+                   CALL 'DupChk' USING VISITOR-NAME WS-DUPLICATE-SW
+                   IF DUPLICATE-FOUND
+                       DISPLAY 'Deja signe, ignore : ' VISITOR-IN-NAME
+                   ELSE
+                       MOVE VISITOR-IN-PURPOSE TO VISITOR-PURPOSE
+                       MOVE VISITOR-IN-HOST    TO VISITOR-HOST
+                       CALL 'GreetVst' USING WS-LANGUAGE
+                           VISITOR-RECORD WS-GREET-STATUS
+                       IF GREET-OK
+                           CALL 'BadgePrt' USING VISITOR-RECORD
+                       ELSE
+                           DISPLAY
+                             'Badge non imprime, enregistrement '
+                             'incomplet pour : ' VISITOR-IN-NAME
+                       END-IF
+                   END-IF
+           END-EVALUATE.
+
+       1040-READ-CHECKPOINT.
+           MOVE ZERO TO WS-CHECKPOINT-COUNT.
+
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CHECKPOINT-OK
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE CHECKPOINT-RECORD TO WS-CHECKPOINT-COUNT
+               END-READ
+           END-IF.
+           CLOSE CHECKPOINT-FILE.
+
+           IF WS-CHECKPOINT-COUNT > ZERO
+               DISPLAY 'Reprise apres redemarrage, deja traites : '
+                   WS-CHECKPOINT-COUNT
+           END-IF.
+
+       1060-WRITE-CHECKPOINT.
+           MOVE WS-RECORD-COUNT TO CHECKPOINT-RECORD.
+
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF CHECKPOINT-OK
+               WRITE CHECKPOINT-RECORD
+           ELSE
+               DISPLAY 'ATTENTION - CHKPOINT non ecrit, statut '
+                   WS-CHECKPOINT-STATUS
+                   ' - reprise apres incident compromise'
+           END-IF.
+           CLOSE CHECKPOINT-FILE.
+
+       1070-RESET-CHECKPOINT.
+           MOVE ZERO TO CHECKPOINT-RECORD.
+
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF CHECKPOINT-OK
+               WRITE CHECKPOINT-RECORD
+           ELSE
+               DISPLAY 'ATTENTION - CHKPOINT non remis a zero, statut '
+                   WS-CHECKPOINT-STATUS
+           END-IF.
+           CLOSE CHECKPOINT-FILE.
+
+       2000-INTERACTIVE-MODE.
+           PERFORM 2050-SELECT-LANGUAGE.
+
+           CALL 'SignIn' USING WS-LANGUAGE VISITOR-RECORD.
+
+           PERFORM 4000-MENU-LOOP.
+
+       2050-SELECT-LANGUAGE.
+           PERFORM WITH TEST AFTER UNTIL LANG-IS-VALID
+               DISPLAY 'Choisissez la langue / Choose language (F/E) :'
+               ACCEPT WS-LANGUAGE
+           END-PERFORM.
+
+       4000-MENU-LOOP.
+           PERFORM UNTIL MENU-EXIT
+               PERFORM 4050-DISPLAY-MENU
+               ACCEPT WS-MENU-CHOICE
+               EVALUATE TRUE
+                   WHEN MENU-SIGN-IN-GUEST
+                       CALL 'SignIn' USING WS-LANGUAGE VISITOR-RECORD
+                   WHEN MENU-PRINT-BADGE
+                       CALL 'BadgePrt' USING VISITOR-RECORD
+                   WHEN MENU-LOOKUP-HOST
+                       CALL 'HostLkup' USING WS-LANGUAGE
+                   WHEN MENU-EXIT
+                       CONTINUE
+                   WHEN OTHER
+                       IF LANG-IS-ENGLISH
+                           DISPLAY 'Invalid choice.'
+                       ELSE
+                           DISPLAY 'Choix invalide.'
+                       END-IF
+               END-EVALUATE
+           END-PERFORM.
+
+       4050-DISPLAY-MENU.
+           IF LANG-IS-ENGLISH
+               DISPLAY '1 - Sign in a guest'
+               DISPLAY '2 - Print a badge'
+               DISPLAY '3 - Look up a host'
+               DISPLAY '0 - Exit'
+           ELSE
+               DISPLAY '1 - Enregistrer un visiteur'
+               DISPLAY '2 - Imprimer un badge'
+               DISPLAY '3 - Rechercher un employe'
+               DISPLAY '0 - Quitter'
+           END-IF.
